@@ -9,10 +9,12 @@
 
     *>    Update the file to take input file and write to an output file
        file-control.
-       select input-file assign to "nums.txt"
-          organization is line sequential.
-       select output-file assign to "output.txt"
-          organization is line sequential.
+       select input-file assign to dynamic ws-in-fname
+          organization is line sequential
+          file status is in-fs.
+       select output-file assign to dynamic ws-out-fname
+          organization is line sequential
+          file status is out-fs.
        data division.
 
     *>    create file section for input file and and output 
@@ -30,6 +32,32 @@
        77  n              pic s9(4).
        77  mean           pic s9(6)v9(2).
        77  i              pic s9(4).
+       77  ws-in-fname    pic x(300).
+       77  ws-out-fname   pic x(300).
+       77  in-fs          pic x(2).
+       77  out-fs         pic x(2).
+    *>    raw computational copy of the standard deviation, since
+    *>    std-deviation below is a numeric-edited field and can't be
+    *>    used as an arithmetic operand for the frequency bucket bounds
+       77  std-dev-value  pic s9(6)v9(2).
+       77  freq-bound-lo-2 pic s9(6)v9(2).
+       77  freq-bound-lo-1 pic s9(6)v9(2).
+       77  freq-bound-hi-1 pic s9(6)v9(2).
+       77  freq-bound-hi-2 pic s9(6)v9(2).
+       77  freq-count-1   pic 9(4) value zero.
+       77  freq-count-2   pic 9(4) value zero.
+       77  freq-count-3   pic 9(4) value zero.
+       77  freq-count-4   pic 9(4) value zero.
+       77  freq-count-5   pic 9(4) value zero.
+       01  in-fname-prompt.
+           02 filler      pic x(37) value
+                          "Enter a file name with float numbers:".
+       01  out-fname-prompt.
+           02 filler      pic x(33) value
+                          "Enter a file name for the output:".
+       01  file-error-message.
+           02 filler      pic x(56) value
+                          "Error. This file could not be opened. File status code: ".
        01  array-area.
            02 x           pic s9(6)v9(2) occurs 1000 times.
        01  input-value-record.
@@ -53,9 +81,49 @@
        01  output-results-line-2.
            02 filler      pic x(9) value " std dev=".
            02 std-deviation    pic -(6)9.9(2).
-       
+       01  output-freq-title-line.
+           02 filler      pic x(24) value
+                          " frequency distribution".
+       01  output-freq-line-1.
+           02 filler      pic x(21) value " below -2 std dev:  ".
+           02 out-freq-1  pic zzzz9.
+       01  output-freq-line-2.
+           02 filler      pic x(21) value " -2 to -1 std dev:   ".
+           02 out-freq-2  pic zzzz9.
+       01  output-freq-line-3.
+           02 filler      pic x(21) value " -1 to +1 std dev:   ".
+           02 out-freq-3  pic zzzz9.
+       01  output-freq-line-4.
+           02 filler      pic x(21) value " +1 to +2 std dev:   ".
+           02 out-freq-4  pic zzzz9.
+       01  output-freq-line-5.
+           02 filler      pic x(21) value " above +2 std dev:   ".
+           02 out-freq-5  pic zzzz9.
+
        procedure division.
-           open input input-file, output output-file.
+           perform until in-fs = "00" and out-fs = "00"
+              display in-fname-prompt
+              accept ws-in-fname
+              display out-fname-prompt
+              accept ws-out-fname
+              open input input-file, output output-file
+
+              if in-fs not = "00"
+                  display file-error-message, in-fs
+              end-if
+              if out-fs not = "00"
+                  display file-error-message, out-fs
+              end-if
+              *> a file that opened cleanly but is being re-tried only
+              *> because the other file's name was bad must not be left
+              *> open going into the next pass through this loop
+              if in-fs = "00" and out-fs not = "00"
+                  close input-file
+              end-if
+              if out-fs = "00" and in-fs not = "00"
+                  close output-file
+              end-if
+           end-perform.
            move zero to in-x.
            perform proc-body
               until in-x is not less than 999999.98.
@@ -73,6 +141,11 @@
               after advancing 1 line.
 
            move zero to sum-of-x.
+           move zero to freq-count-1.
+           move zero to freq-count-2.
+           move zero to freq-count-3.
+           move zero to freq-count-4.
+           move zero to freq-count-5.
         *> Read and store data in input file
            read input-file into input-value-record
               at end perform end-of-job.
@@ -91,7 +164,8 @@
            perform sum-loop
               varying i from 1 by 1
               until i is greater than n.
-           compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
+           compute std-dev-value rounded = (sum-of-x-sqr / n) ** 0.5.
+           move std-dev-value to std-deviation.
 
         *>    Display mean and standard deviation to output file
            write output-line from output-underline
@@ -101,7 +175,39 @@
               after advancing 1 line.
            write output-line from output-results-line-2
               after advancing 1 line.
-       
+
+        *>    Tally and display the frequency distribution of the data
+        *>    set, bucketed relative to the mean in std dev bands
+           compute freq-bound-lo-2 = mean - (2 * std-dev-value).
+           compute freq-bound-lo-1 = mean - std-dev-value.
+           compute freq-bound-hi-1 = mean + std-dev-value.
+           compute freq-bound-hi-2 = mean + (2 * std-dev-value).
+           perform freq-loop
+              varying i from 1 by 1
+              until i is greater than n.
+
+           write output-line from output-underline
+              after advancing 1 line.
+           write output-line from output-freq-title-line
+              after advancing 1 line.
+           write output-line from output-underline
+              after advancing 1 line.
+           move freq-count-1 to out-freq-1.
+           write output-line from output-freq-line-1
+              after advancing 1 line.
+           move freq-count-2 to out-freq-2.
+           write output-line from output-freq-line-2
+              after advancing 1 line.
+           move freq-count-3 to out-freq-3.
+           write output-line from output-freq-line-3
+              after advancing 1 line.
+           move freq-count-4 to out-freq-4.
+           write output-line from output-freq-line-4
+              after advancing 1 line.
+           move freq-count-5 to out-freq-5.
+           write output-line from output-freq-line-5
+              after advancing 1 line.
+
        
        *> input-loop is a paragrpah that displays the input data and aggregates the data
        input-loop.
@@ -115,7 +221,23 @@
        *> sum-loop is a paragraph that calculates the sum squared os each number
        sum-loop.
            compute sum-of-x-sqr = sum-of-x-sqr + (x(i) - mean) ** 2.
-       
+
+       *> freq-loop is a paragraph that sorts each number into a std dev
+       *> band relative to the mean, for the frequency distribution
+       freq-loop.
+           evaluate true
+               when x(i) < freq-bound-lo-2
+                   add 1 to freq-count-1
+               when x(i) < freq-bound-lo-1
+                   add 1 to freq-count-2
+               when x(i) not > freq-bound-hi-1
+                   add 1 to freq-count-3
+               when x(i) not > freq-bound-hi-2
+                   add 1 to freq-count-4
+               when other
+                   add 1 to freq-count-5
+           end-evaluate.
+
        *> this paragrpah closes the input and output file and ends the program
        end-of-job.
            close input-file, output-file.
