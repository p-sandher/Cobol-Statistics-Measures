@@ -15,8 +15,27 @@
        file-control.
        select input-file assign to dynamic ws-fname
            organization is line sequential
-           file status is fs. 
-       
+           file status is fs.
+       *>  The report file archives a permanent copy of the run's output,
+       *>  named after the input file it summarizes.
+       select report-file assign to dynamic ws-report-fname
+           organization is line sequential
+           file status is report-fs.
+       *>  The control file lists input file names for batch mode, one per line.
+       select control-file assign to dynamic ws-control-fname
+           organization is line sequential
+           file status is control-fs.
+       *>  The z-score file gives the outlier-flagging spreadsheet macro a
+       *>  per-record standardized value, one row per input row.
+       select zscore-file assign to dynamic ws-zscore-fname
+           organization is line sequential
+           file status is zscore-fs.
+       *>  The checkpoint file lets a long run resume near where it left
+       *>  off after an abend, instead of restarting from record one.
+       select checkpoint-file assign to dynamic ws-checkpoint-fname
+           organization is line sequential
+           file status is checkpoint-fs.
+
        data division.
        
        *>  File section outlines information about the input file with data    
@@ -25,7 +44,23 @@
        01 input-record.
            02 num              pic s9(6)v9(2).
            02 data-filler      pic x(72).
-       
+       fd report-file.
+       01 report-record        pic x(80).
+       fd control-file.
+       01 control-record       pic x(300).
+       fd zscore-file.
+       01 zscore-record.
+           02 out-zscore-value pic -(6)9.9(2).
+           02 zscore-gap       pic x(3).
+           02 out-zscore       pic -(6)9.9(4).
+       *>  checkpoint-file is an append-only log of the values already
+       *>  processed, one record per row, so a resumed run can reload the
+       *>  prior rows straight from this (small, simple) file instead of
+       *>  re-reading and re-parsing them out of the original input file.
+       fd checkpoint-file.
+       01 checkpoint-record.
+           02 ckpt-value       pic s9(6)v9(2).
+
        working-storage section.
        77  sum-of-nums-sqr     pic 9(14)v9(2) value 0.
        77  sum-of-nums         pic s9(10)v9(2) value 0.
@@ -33,12 +68,49 @@
        77  harmonic-mean       pic s9(10)v9(2) value 0.
        77  sum-of-nums-recip   pic s9(10)v9(6) value 0.
        77  root-mean-sqr       pic s9(16)v9(2) value 0.
-       77  num-array-len       pic s9(6) value 1.
+       *>  one digit wider than num-array-max so the count can still
+       *>  represent num-array-max + 1 (the overflowing row) without
+       *>  wrapping before process-record's capacity check ever sees it
+       77  num-array-len       pic s9(7) value 1.
        77  mean                pic s9(6)v9(2).
+       77  median              pic s9(6)v9(2).
+       77  q1                  pic s9(6)v9(2).
+       77  q3                  pic s9(6)v9(2).
+       77  median-pos          pic s9(9).
+       77  q1-pos              pic s9(9).
+       77  q3-pos              pic s9(9).
+       77  non-positive-count  pic s9(6) value 0.
+       77  valid-count         pic s9(6) value 0.
+       77  num-array-max       pic s9(6) value 999999.
+       77  min-value           pic s9(6)v9(2).
+       77  max-value           pic s9(6)v9(2).
+       77  std-dev-value       pic s9(6)v9(2).
        77  i                   pic s9(9).
        77  ws-fname            pic x(300).
+       77  ws-report-fname     pic x(310).
+       77  ws-control-fname    pic x(300).
+       77  ws-zscore-fname     pic x(310).
+       77  ws-checkpoint-fname pic x(310).
+       77  ws-mode             pic x(1).
+       77  z-score             pic s9(6)v9(4).
        77  fs                  pic x(2).
+       77  report-fs           pic x(2).
+       77  control-fs          pic x(2).
+       77  zscore-fs           pic x(2).
+       77  checkpoint-fs       pic x(2).
+       77  checkpoint-interval pic s9(6) value 1000.
+       77  resume-row          pic s9(6) value 0.
+       77  resuming            pic x(1) value 'N'.
+       77  ws-restoring-checkpoint pic x(1) value 'N'.
+       77  ws-file-aborted     pic x(1) value 'N'.
+       77  ws-checkpoint-corrupt pic x(1) value 'N'.
+       *>  geo-mean-progress-interval paces the heartbeat calculate-geometric-mean
+       *>  displays during its per-row FUNCTION LOG pass, so a large file does not
+       *>  look hung while that pass is still running.
+       77  geo-mean-progress-interval pic s9(6) value 100000.
        77  feof                pic a(1).
+       77  control-feof        pic a(1).
+       77  checkpoint-feof     pic a(1).
        
        01  input-value-record.
            02 data-point             pic s9(6)v9(2) value 0.
@@ -51,13 +123,34 @@
                                "Measures of Central Tendency".
        01  output-dispersion-title-line.
            02 filler           pic x(23) value
-                               "Measures of Dispersion".                  
+                               "Measures of Dispersion".
+       01  output-control-total-title-line.
+           02 filler           pic x(14) value
+                               "Control Totals".
        01  program-title.
            02 filler           pic x(131) value
                                "Statmeasure Program. Calculates the mean, standard deviation, geometric mean, harmonic mean, and root mean square of a set of data.".
        01  file-input-message.
            02 filler           pic x(38) value
                                "Enter a file name with float numbers:".
+       01  mode-prompt-message.
+           02 filler           pic x(58) value
+               "Enter S for a single file or B for a batch list of files:".
+       01  batch-file-input-message.
+           02 filler           pic x(45) value
+               "Enter a control file listing input filenames:".
+       01  resume-message.
+           02 filler           pic x(37) value
+               "Checkpoint found. Resuming after row:".
+           02 out-resume-row   pic zzzzz9.
+       01  checkpoint-corrupt-message.
+           02 filler           pic x(84) value
+               "Warning. Checkpoint file was corrupt or incomplete. Restarting this file from row 1.".
+       01  geo-mean-progress-message.
+           02 filler           pic x(72) value
+               "Calculating geometric mean (this can take a while for large datasets)...".
+           02 filler           pic x(5) value " row ".
+           02 out-geo-mean-row pic zzzzzz9.
        01  file-success-message.
            02 filler           pic x(39) value
                                "The inputted file successfully opened.".
@@ -75,9 +168,21 @@
            02 filler           pic x(10) value spaces.
            02 data-value       pic -(4)9.9(2).
        01  output-results-mean.
-           02 filler           pic x(9) value 
+           02 filler           pic x(9) value
                                "Mean".
            02 out-mean         pic -(14)9.9(2).
+       01  output-results-median.
+           02 filler           pic x(9) value
+                               "Median".
+           02 out-median       pic -(14)9.9(2).
+       01  output-results-q1.
+           02 filler           pic x(9) value
+                               "Q1".
+           02 out-q1           pic -(14)9.9(2).
+       01  output-results-q3.
+           02 filler           pic x(9) value
+                               "Q3".
+           02 out-q3           pic -(14)9.9(2).
        01  output-results-std-dev.
            02 filler           pic x(19) value 
                                "Standard Deviation".
@@ -91,36 +196,271 @@
                                "Harmonic Mean".
            02 out-harmonic-mean    pic -(3)9.9(2).
        01  output-results-root-mean-square.
-           02 filler           pic x(20) value 
+           02 filler           pic x(20) value
                                "Root Mean Square".
            02 out-root-mean-sqr    pic -(3)9.9(2).
+       01  output-results-record-count.
+           02 filler           pic x(13) value
+                               "Record Count".
+           02 out-record-count pic -(14)9.
+       01  output-results-sum.
+           02 filler           pic x(13) value
+                               "Sum".
+           02 out-sum          pic -(14)9.9(2).
+       01  output-results-min.
+           02 filler           pic x(13) value
+                               "Minimum".
+           02 out-min          pic -(14)9.9(2).
+       01  output-results-max.
+           02 filler           pic x(13) value
+                               "Maximum".
+           02 out-max          pic -(14)9.9(2).
        01  arr.
            02 num-array        pic s9(6)v9(2) occurs 999999 times.
+       01  non-positive-flags.
+           02 non-positive-flag    pic x occurs 999999 times value 'N'.
+       01  non-positive-warning-message.
+           02 filler           pic x(46) value
+               "Warning. Skipping non-positive value at row: ".
+           02 out-bad-row      pic zzzzz9.
+       01  capacity-error-message.
+           02 filler           pic x(59) value
+               "Error. Input file exceeds the maximum of 999999 rows. Row:".
+           02 out-overflow-row pic zzzzzz9.
+       01  sorted-arr.
+           02 sorted-array     pic s9(6)v9(2)
+               occurs 1 to 999999 times depending on num-array-len.
        
        procedure division.
            display program-title.
-           
-           *> Get a valid data file from the user, re-prompt user if its invalid. 
+           display mode-prompt-message.
+           accept ws-mode.
+
+           if ws-mode = "B" or ws-mode = "b"
+               perform run-batch-mode
+           else
+               perform run-single-mode
+           end-if.
+
+           stop run.
+
+       *>  run-single-mode prompts for one input file and runs it, re-prompting
+       *>  on an invalid file name the same way the program always has.
+       run-single-mode.
            perform until fs = "00"
               display file-input-message
               accept ws-fname
-              open input input-file 
-       
-              evaluate fs 
+              open input input-file
+
+              evaluate fs
                   when "00"
                       display file-success-message
-                  when other 
+                      perform open-report-file
+                      perform check-for-checkpoint
+                  when other
                       display file-error-message, fs
               end-evaluate
-       
+
            end-perform.
-       
+           perform proc-body.
+
+       *>  run-batch-mode reads a control file of input file names, one per
+       *>  line, and runs a full statistical summary for each in turn,
+       *>  re-prompting on an invalid control file name the same way
+       *>  run-single-mode does for its input file.
+       run-batch-mode.
+           perform until control-fs = "00"
+              display batch-file-input-message
+              accept ws-control-fname
+              open input control-file
+
+              evaluate control-fs
+                  when "00"
+                      continue
+                  when other
+                      display file-error-message, control-fs
+              end-evaluate
+
+           end-perform.
+
+           perform until control-feof = 'Y'
+               read control-file into control-record
+               at end
+                   move 'Y' to control-feof
+               not at end
+                   perform process-batch-entry
+               end-read
+           end-perform.
+           close control-file.
+
+       *>  process-batch-entry resets the per-file accumulators, opens the
+       *>  next file named in the control file, and runs the full summary.
+       process-batch-entry.
+           perform reset-accumulators.
+           move function trim(control-record) to ws-fname.
+           open input input-file.
+
+           evaluate fs
+               when "00"
+                   display file-success-message
+                   perform open-report-file
+                   perform check-for-checkpoint
+                   perform proc-body
+               when other
+                   display file-error-message, fs
+           end-evaluate.
+
+       *>  open-report-file names the archive report (and the z-score
+       *>  file) after the input file currently in ws-fname.
+       open-report-file.
+           string function trim(ws-fname) delimited by size
+                  ".summary.txt" delimited by size
+                  into ws-report-fname.
+           open output report-file.
+           string function trim(ws-fname) delimited by size
+                  ".zscores.txt" delimited by size
+                  into ws-zscore-fname.
+           open output zscore-file.
+           string function trim(ws-fname) delimited by size
+                  ".checkpoint" delimited by size
+                  into ws-checkpoint-fname.
+
+       *>  check-for-checkpoint looks for a leftover checkpoint file from an
+       *>  earlier aborted run against this same input file. If one is
+       *>  found, its rows are loaded straight into num-array (the values
+       *>  are already known good, so the run does not need to re-read or
+       *>  re-validate them from the original input file) and the read loop
+       *>  in proc-body skips that many rows of the input file instead of
+       *>  reprocessing them.
+       check-for-checkpoint.
+           move 0 to resume-row.
+           move 'N' to resuming.
+           move 'N' to ws-checkpoint-corrupt.
+           open input checkpoint-file.
+           if checkpoint-fs = "00"
+               move 'Y' to ws-restoring-checkpoint
+               move spaces to checkpoint-feof
+               perform until checkpoint-feof = 'Y' or ws-checkpoint-corrupt = 'Y'
+                   read checkpoint-file into checkpoint-record
+                   at end
+                       move 'Y' to checkpoint-feof
+                   not at end
+                       *> a checkpoint record truncated mid-write (the exact
+                       *> abend this feature exists to survive) comes back
+                       *> short/space-padded rather than a valid signed
+                       *> number; ingesting it would silently corrupt the
+                       *> running totals, so treat it as a corrupt checkpoint
+                       *> instead of trusting it
+                       if ckpt-value is numeric
+                           move ckpt-value to num
+                           perform process-record
+                           if ws-file-aborted not = 'Y'
+                               perform validate-record
+                           end-if
+                       else
+                           move 'Y' to ws-checkpoint-corrupt
+                       end-if
+                   end-read
+               end-perform
+               move 'N' to ws-restoring-checkpoint
+               close checkpoint-file
+               if ws-checkpoint-corrupt = 'Y'
+                   display checkpoint-corrupt-message
+                   write report-record from checkpoint-corrupt-message
+                   *> discard whatever partial prefix was restored and
+                   *> start this file fresh rather than resume from a
+                   *> checkpoint that can no longer be trusted
+                   perform reset-accumulators
+                   *> reset-accumulators also clears fs for the batch-mode
+                   *> case where it runs before the next file is opened;
+                   *> here input-file is already open and successful, so
+                   *> restore fs or run-single-mode's retry loop above
+                   *> would misread the reset as a failed open and loop
+                   move "00" to fs
+               else
+                   if num-array-len > 1
+                       compute resume-row = num-array-len - 1
+                       move 'Y' to resuming
+                       move resume-row to out-resume-row
+                       display resume-message
+                       write report-record from resume-message
+                   end-if
+               end-if
+           end-if.
+           *> reopen for appending the rows processed from here on, keeping
+           *> any restored rows already in the file rather than discarding them
+           if resuming = 'Y'
+               open extend checkpoint-file
+           else
+               open output checkpoint-file
+           end-if.
+
+       *>  skip-resumed-rows discards exactly the rows already restored from
+       *>  the checkpoint file, so the original input file is not re-read
+       *>  (or re-validated) for rows that are already sitting in num-array.
+       skip-resumed-rows.
+           if resuming = 'Y'
+               perform resume-row times
+                   read input-file into input-value-record
+                   at end
+                       move 'Y' to feof
+                   end-read
+               end-perform
+           end-if.
+
+       *>  write-checkpoint appends the row just processed to the checkpoint
+       *>  file so an abend can resume right after it.
+       write-checkpoint.
+           move num to ckpt-value.
+           write checkpoint-record.
+
+       *>  flush-checkpoint forces the appended rows out to disk every
+       *>  checkpoint-interval rows, bounding how much a crash could lose.
+       flush-checkpoint.
+           close checkpoint-file.
+           open extend checkpoint-file.
+
+       *>  clear-checkpoint truncates the checkpoint file to empty once the
+       *>  whole input file has been read, so a later run against the same
+       *>  file name does not try to resume a job that already finished.
+       *>  The file is left open here; close-current-file closes it along
+       *>  with the rest of the file set once the run is fully done.
+       clear-checkpoint.
+           close checkpoint-file.
+           open output checkpoint-file.
+
+       *>  reset-accumulators clears the running totals between files so a
+       *>  batch run's later files aren't polluted by the earlier ones.
+       reset-accumulators.
+           move 0 to sum-of-nums-sqr.
+           move 0 to sum-of-nums.
+           move 0 to geometric-mean.
+           move 0 to harmonic-mean.
+           move 0 to sum-of-nums-recip.
+           move 0 to root-mean-sqr.
+           move 1 to num-array-len.
+           move 0 to non-positive-count.
+           move 0 to valid-count.
+           move spaces to feof.
+           move spaces to fs.
+           move 0 to resume-row.
+           move 'N' to resuming.
+           move 'N' to ws-restoring-checkpoint.
+           move 'N' to ws-file-aborted.
+
        *>  proc-body will excute call the paragraphs to calculate the statistics
        proc-body.
            display output-underline.
+           write report-record from output-underline.
            display output-data-title-line.
+           write report-record from output-data-title-line.
            display output-underline.
-             
+           write report-record from output-underline.
+
+           *> Skip the rows already restored from a checkpoint before
+           *> reading any further, instead of reprocessing them
+           perform skip-resumed-rows.
+
            *> Iterate through the file and store each number in an array
            perform until feof = 'Y'
                read input-file into input-value-record
@@ -128,33 +468,69 @@
                    move 'Y' to feof
                not at end
                    perform process-record
+                   if ws-file-aborted not = 'Y'
+                       perform validate-record
+                       perform write-checkpoint
+                       if function mod(num-array-len - 1, checkpoint-interval) = 0
+                           perform flush-checkpoint
+                       end-if
+                   end-if
                end-read
            end-perform.
-       
-           compute num-array-len = num-array-len - 1.
-  
-           perform print-nums.
 
-           display output-underline.
-           display output-summary-title-line.
-           display output-underline.
+           if ws-file-aborted = 'Y'
+               *> truncate the checkpoint so a later run against a fixed
+               *> or replaced copy of this same-named file does not find
+               *> this aborted attempt's stale checkpoint and silently
+               *> "resume" from it
+               perform clear-checkpoint
+               perform close-current-file
+           else
+               compute num-array-len = num-array-len - 1
+               perform clear-checkpoint
+
+               perform print-nums
+
+               display output-underline
+               write report-record from output-underline
+               display output-summary-title-line
+               write report-record from output-summary-title-line
+               display output-underline
+               write report-record from output-underline
+
+               *> Call paragraphs to calculate each statistic
+               perform calculate-mean
+               perform calculate-standard-deviation
+               perform calculate-z-scores
+               display output-underline
+               write report-record from output-underline
+               display output-central-tendency-title-line
+               write report-record from output-central-tendency-title-line
+               display output-underline
+               write report-record from output-underline
+               perform calculate-median
+               perform calculate-geometric-mean
+               perform calculate-harmonic-mean
+               display output-underline
+               write report-record from output-underline
+               display output-dispersion-title-line
+               write report-record from output-dispersion-title-line
+               display output-underline
+               write report-record from output-underline
+               perform calculate-root-mean-square
+               display output-underline
+               write report-record from output-underline
+               display output-control-total-title-line
+               write report-record from output-control-total-title-line
+               display output-underline
+               write report-record from output-underline
+               perform display-control-totals
+               display output-underline
+               write report-record from output-underline
+
+               perform close-current-file
+           end-if.
 
-           *> Call paragraphs to calculate each statistic
-           perform calculate-mean.
-           perform calculate-standard-deviation.
-           display output-underline.
-           display output-central-tendency-title-line.
-           display output-underline. 
-           perform calculate-geometric-mean.
-           perform calculate-harmonic-mean.
-           display output-underline.
-           display output-dispersion-title-line.
-           display output-underline. 
-           perform calculate-root-mean-square. 
-           display output-underline. 
-       
-           perform end-of-job.
-       
        *>  calculate-mean is a paragraph that calculates the mean of the dataset
        calculate-mean.
        
@@ -163,11 +539,57 @@
                compute sum-of-nums = sum-of-nums + num-array(i)
            end-perform.
        
-           *> calculate the mean 
-           compute mean rounded = sum-of-nums / num-array-len. 
+           *> calculate the mean
+           compute mean rounded = sum-of-nums / num-array-len.
            move mean to out-mean.
            display output-results-mean.
-       
+           write report-record from output-results-mean.
+
+       *>  calculate-median is a paragraph that calculates the median, first
+       *>  quartile, and third quartile of the dataset
+       calculate-median.
+
+           *> copy the data into a separate array so sorting it does not
+           *> disturb the original ordering needed by the other statistics
+           perform varying i from 1 by 1 until i > num-array-len
+               move num-array(i) to sorted-array(i)
+           end-perform.
+
+           sort sorted-array ascending sorted-array.
+
+           *> the median is the middle value, or the average of the two
+           *> middle values when there is an even number of data points
+           if function mod(num-array-len, 2) = 0
+               compute median-pos = num-array-len / 2
+               compute median rounded =
+                   (sorted-array(median-pos) + sorted-array(median-pos + 1)) / 2
+           else
+               compute median-pos = (num-array-len + 1) / 2
+               move sorted-array(median-pos) to median
+           end-if.
+           move median to out-median.
+           display output-results-median.
+           write report-record from output-results-median.
+
+           *> q1/q3 use the nearest-rank method against the sorted array
+           compute q1-pos rounded = (num-array-len + 1) / 4.
+           if q1-pos < 1
+               move 1 to q1-pos
+           end-if.
+           move sorted-array(q1-pos) to q1.
+           move q1 to out-q1.
+           display output-results-q1.
+           write report-record from output-results-q1.
+
+           compute q3-pos rounded = (3 * (num-array-len + 1)) / 4.
+           if q3-pos > num-array-len
+               move num-array-len to q3-pos
+           end-if.
+           move sorted-array(q3-pos) to q3.
+           move q3 to out-q3.
+           display output-results-q3.
+           write report-record from output-results-q3.
+
        *>  calculate-standard-deviation is a paragraph that calculates the standard deviation of the dataset
        calculate-standard-deviation. 
            
@@ -177,38 +599,154 @@
            end-perform.
            
            *> calculate the standard deviaation
-           compute std-deviation rounded = (sum-of-nums-sqr / num-array-len) ** 0.5.
+           compute std-dev-value rounded = (sum-of-nums-sqr / num-array-len) ** 0.5.
+           move std-dev-value to std-deviation.
            display output-results-std-dev.
-       
+           write report-record from output-results-std-dev.
+
+       *>  calculate-z-scores makes a final pass over num-array, writing one
+       *>  z-score record per input row (in the original file order) so the
+       *>  outlier-flagging spreadsheet macro can consume it directly
+       calculate-z-scores.
+           if std-dev-value = 0
+               perform varying i from 1 by 1 until i > num-array-len
+                   move num-array(i) to out-zscore-value
+                   move spaces to zscore-gap
+                   move 0 to out-zscore
+                   write zscore-record
+               end-perform
+           else
+               perform varying i from 1 by 1 until i > num-array-len
+                   compute z-score rounded =
+                       (num-array(i) - mean) / std-dev-value
+                   move num-array(i) to out-zscore-value
+                   move spaces to zscore-gap
+                   move z-score to out-zscore
+                   write zscore-record
+               end-perform
+           end-if.
+
        *>  process record is a paragraph that stores the data in the input file to num-array
-       process-record. 
-           move num to num-array(num-array-len).
-           compute num-array-len = num-array-len + 1.
-       
+       process-record.
+           *> stop cleanly instead of writing past the end of num-array
+           *> if the source extract ever grows beyond the table size. A
+           *> batch run only abandons the current file, not the whole job;
+           *> a single-file run has no "next file" to move on to, so it
+           *> still ends the job the way it always has.
+           if num-array-len > num-array-max
+               move num-array-len to out-overflow-row
+               display capacity-error-message
+               write report-record from capacity-error-message
+               if ws-mode = "B" or ws-mode = "b"
+                   move 'Y' to ws-file-aborted
+                   move 'Y' to feof
+               else
+                   perform end-of-job
+               end-if
+           else
+               move num to num-array(num-array-len)
+
+               *> track the running minimum/maximum for the control-total trailer
+               if num-array-len = 1
+                   move num to min-value
+                   move num to max-value
+               else
+                   if num < min-value
+                       move num to min-value
+                   end-if
+                   if num > max-value
+                       move num to max-value
+                   end-if
+               end-if
+
+               compute num-array-len = num-array-len + 1
+           end-if.
+
+       *>  validate-record flags rows that are zero or negative, since
+       *>  calculate-geometric-mean and calculate-harmonic-mean cannot use
+       *>  them (log/reciprocal of a non-positive value). The row stays in
+       *>  num-array for the other statistics; only those two paragraphs
+       *>  skip it.
+       validate-record.
+           if num-array(num-array-len - 1) not > 0
+               move 'Y' to non-positive-flag(num-array-len - 1)
+               add 1 to non-positive-count
+               compute out-bad-row = num-array-len - 1
+               *> rows reloaded from a checkpoint were already reported on
+               *> the run that wrote the checkpoint, so skip the duplicate
+               *> console/report noise for them
+               if ws-restoring-checkpoint not = 'Y'
+                   display non-positive-warning-message
+                   write report-record from non-positive-warning-message
+               end-if
+           else
+               *> explicitly clear the flag so a batch run's earlier file
+               *> can't leave a stale flag behind for this row index
+               move 'N' to non-positive-flag(num-array-len - 1)
+           end-if.
+
        *>  calculate-geometric-mean is a paragraph that calculates the geometric mean of the dataset
        calculate-geometric-mean.
 
-           *> calculate the sum of the logarithm for each number
+           compute valid-count = num-array-len - non-positive-count.
+
+           *> on a large file this pass makes one FUNCTION LOG call per
+           *> row, which is the single most expensive step in the whole
+           *> report; display a heartbeat every geo-mean-progress-interval
+           *> rows so a long run does not look hung
+           if num-array-len > geo-mean-progress-interval
+               display geo-mean-progress-message
+           end-if.
+
+           *> calculate the sum of the logarithm for each number,
+           *> skipping the non-positive rows validate-record flagged.
+           *> the running sum is left unrounded here and only rounded once
+           *> below, since rounding it on every one of up to 999999 passes
+           *> adds needless decimal-library overhead without changing the
+           *> final result in any meaningful way
            perform varying i from 1 by 1 until i > num-array-len
-               compute geometric-mean  rounded = geometric-mean + function log(num-array(i))
+               if non-positive-flag(i) not = 'Y'
+                   compute geometric-mean =
+                       geometric-mean + function log(num-array(i))
+               end-if
+               if function mod(i, geo-mean-progress-interval) = 0
+                   move i to out-geo-mean-row
+                   display geo-mean-progress-message
+               end-if
            end-perform.
-          
+
            *> calculate the anti-log of the sum
-           compute geometric-mean   = function exp(geometric-mean   / num-array-len).
-           move geometric-mean to out-geo-mean.
+           if valid-count > 0
+               compute geometric-mean = function exp(geometric-mean / valid-count)
+               move geometric-mean to out-geo-mean
+           else
+               move zero to out-geo-mean
+           end-if.
            display output-results-geometric.
-       
+           write report-record from output-results-geometric.
+
        *>  calculate-harmonic-mean is a paragraph that calculates the harmonic mean of the dataset
        calculate-harmonic-mean.
 
-           *> calculate the sum of the reciprocal of each number
+           compute valid-count = num-array-len - non-positive-count.
+
+           *> calculate the sum of the reciprocal of each number,
+           *> skipping the non-positive rows validate-record flagged
            perform varying i from 1 by 1 until i > num-array-len
-               compute sum-of-nums-recip rounded = sum-of-nums-recip + (1/num-array(i))
+               if non-positive-flag(i) not = 'Y'
+                   compute sum-of-nums-recip rounded =
+                       sum-of-nums-recip + (1/num-array(i))
+               end-if
            end-perform.
-           *> calculate the harmonic mean 
-           compute harmonic-mean rounded = num-array-len / sum-of-nums-recip.
-           move harmonic-mean to out-harmonic-mean.
+           *> calculate the harmonic mean
+           if valid-count > 0 and sum-of-nums-recip not = 0
+               compute harmonic-mean rounded = valid-count / sum-of-nums-recip
+               move harmonic-mean to out-harmonic-mean
+           else
+               move zero to out-harmonic-mean
+           end-if.
            display output-results-harmonic.
+           write report-record from output-results-harmonic.
        
        *>  calculate-root-mean-square is a paragraph that calculates the root mean square of the dataset
        calculate-root-mean-square. 
@@ -222,15 +760,58 @@
            compute root-mean-sqr rounded = function sqrt((root-mean-sqr/num-array-len)).
            move root-mean-sqr to out-root-mean-sqr.
            display output-results-root-mean-square.
-       
-       *>  end-of-job is a paragraph to close files and end the program
+           write report-record from output-results-root-mean-square.
+
+       *>  display-control-totals prints record count, sum, minimum, and
+       *>  maximum so they can be reconciled against the upstream extract's
+       *>  own row count and control total
+       display-control-totals.
+           move num-array-len to out-record-count.
+           display output-results-record-count.
+           write report-record from output-results-record-count.
+
+           move sum-of-nums to out-sum.
+           display output-results-sum.
+           write report-record from output-results-sum.
+
+           move min-value to out-min.
+           display output-results-min.
+           write report-record from output-results-min.
+
+           move max-value to out-max.
+           display output-results-max.
+           write report-record from output-results-max.
+
+       *>  end-of-job aborts the entire run (used when a single (non-batch)
+       *>  file breaches the table capacity) by closing whatever is open
+       *>  and stopping the job
        end-of-job.
            close input-file.
+           close report-file.
+           close zscore-file.
+           *> this single-file abort path leaves a partial checkpoint on
+           *> disk just like the batch-mode abort does; truncate it here
+           *> too so a later rerun does not resume from it
+           perform clear-checkpoint.
+           close checkpoint-file.
+           if ws-mode = "B" or ws-mode = "b"
+               close control-file
+           end-if.
            stop run.
 
+       *>  close-current-file closes the file set for one completed (or,
+       *>  in batch mode, abandoned) run without stopping the job, so
+       *>  batch mode can move on to the next file
+       close-current-file.
+           close input-file.
+           close report-file.
+           close zscore-file.
+           close checkpoint-file.
+
        *>  print-nums displays all the data values from the input file    
        print-nums.
            perform varying i from 1 by 1 until i > num-array-len
                move num-array(i) to data-value
-               display output-data-line 
+               display output-data-line
+               write report-record from output-data-line
            end-perform.
